@@ -30,12 +30,20 @@
            SELECT TODODATAFILE ASSIGN TO "cob-todo.dat"
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-             RECORD KEY IS TODOKEY.
+             RECORD KEY IS TODOKEY
+             FILE STATUS IS WS-TODOFILESTATUS.
            SELECT DONEDATAFILE ASSIGN TO "cob-todo-done.dat"
              ORGANIZATION IS INDEXED
              ACCESS MODE IS DYNAMIC
-             RECORD KEY IS DONEKEY.
-       
+             RECORD KEY IS DONEKEY
+             FILE STATUS IS WS-DONEFILESTATUS.
+           SELECT AUDITFILE ASSIGN TO "cob-todo-audit.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DONEARCHIVEFILE ASSIGN TO WS-DONEARCHIVEFILENAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORTFILE ASSIGN TO WS-REPORTFILENAME
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
          FILE SECTION.
          FD TODODATAFILE
@@ -43,16 +51,44 @@
          01 TODODATAFILEFD.
            05 TODOKEY PIC X(2).
            05 TODOTEXT PIC X(25).
+           05 TODOPRIORITY PIC X(1).
+           05 TODODUEDATE PIC X(6).
+           05 TODOCATEGORY PIC X(10).
          FD DONEDATAFILE
            RECORD CONTAINS 80 CHARACTERS.
          01 DONEDATAFILEFD.
            05 DONEKEY PIC X(12).
            05 DONETEXT PIC X(25).
+         FD AUDITFILE
+           RECORD CONTAINS 90 CHARACTERS.
+         01 AUDITFILEFD.
+           05 AUDITTIMESTAMP PIC X(14).
+           05 FILLER PIC X(1).
+           05 AUDITACTION PIC X(10).
+           05 FILLER PIC X(1).
+           05 AUDITKEY PIC X(12).
+           05 FILLER PIC X(1).
+           05 AUDITOLDTEXT PIC X(25).
+           05 FILLER PIC X(1).
+           05 AUDITNEWTEXT PIC X(25).
+         FD DONEARCHIVEFILE
+           RECORD CONTAINS 37 CHARACTERS.
+         01 DONEARCHIVEFILEFD.
+           05 ARCHIVEDONEKEY PIC X(12).
+           05 ARCHIVEDONETEXT PIC X(25).
+         FD REPORTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+         01 REPORTFILEFD PIC X(80).
          WORKING-STORAGE SECTION.
-         01 WS-ENDOFFILE PIC 9 VALUE ZERO. 
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
          01 WS-TODODATAFILEFD.
            05 WS-TODOKEY PIC X(2).
            05 WS-TODOTEXT PIC X(25).
+           05 WS-TODOPRIORITY PIC X(1).
+           05 WS-TODODUEDATE PIC X(6).
+           05 WS-TODOCATEGORY PIC X(10).
+         01 WS-TODOKEYN PIC 99 VALUE ZERO.
+         01 WS-MAXTODOKEYN PIC 99 VALUE ZERO.
          01 WS-DONEDATAFILEFD.
            05 WS-DONEKEY PIC X(12).
            05 WS-DONETEXT PIC X(25).
@@ -66,6 +102,26 @@
              10 TIMEMM PIC 99.
              10 TIMESS PIC 99.
              10 TIMEMS PIC 99.
+         01 WS-SUMMARY-TABLE.
+           05 WS-SUMMARY-ENTRY OCCURS 7 TIMES.
+             10 WS-SUMMARY-DATE PIC X(6).
+             10 WS-SUMMARY-COUNT PIC 9(4).
+         01 WS-SUMMARY-ENTRIES PIC 99 VALUE ZERO.
+         01 WS-SUMMARY-SUB PIC 99 VALUE ZERO.
+         01 WS-SUMMARY-DONEDATE PIC X(6).
+         01 WS-SUMMARY-FOUND PIC 9 VALUE ZERO.
+         01 WS-AUDIT-ACTION PIC X(10).
+         01 WS-AUDIT-KEY PIC X(12).
+         01 WS-AUDIT-OLDTEXT PIC X(25).
+         01 WS-AUDIT-NEWTEXT PIC X(25).
+         01 WS-AUDIT-TIMESTAMP PIC X(14).
+         01 WS-DONEARCHIVEFILENAME PIC X(45).
+         01 WS-REPORTFILENAME PIC X(45).
+         01 WS-REPORTRECORDCOUNT PIC 9(4) VALUE ZERO.
+         01 WS-RECONCILE-COUNT PIC 9(4) VALUE ZERO.
+         01 WS-FILTERCATEGORY PIC X(10).
+         01 WS-TODOFILESTATUS PIC X(2) VALUE "00".
+         01 WS-DONEFILESTATUS PIC X(2) VALUE "00".
 
          LOCAL-STORAGE SECTION.
          01 USER-SELECTION PIC 9 VALUE ZERO.
@@ -83,13 +139,15 @@
          DISPLAY "    ENTER YOUR CHOICE"
          DISPLAY "    1 : To do list"
          DISPLAY "    2 : Information"
-         DISPLAY "    3 : Exit application"
+         DISPLAY "    3 : Reconciliation report"
+         DISPLAY "    4 : Exit application"
          ACCEPT USER-SELECTION
 
          EVALUATE USER-SELECTION
            WHEN 1 GO TO 999-SELECTION1
            WHEN 2 GO TO 999-SELECTION2
-           WHEN 3 GO TO 999-SELECTION3
+           WHEN 3 GO TO 999-SELECTION1RECONCILE
+           WHEN 4 GO TO 999-SELECTION3
            WHEN OTHER GO TO 999-SELECTION0ERROR
          END-EVALUATE
        END-PERFORM.
@@ -108,14 +166,18 @@
        DISPLAY "----------".
 
        OPEN I-O TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
        PERFORM UNTIL WS-ENDOFFILE = 1
          READ TODODATAFILE INTO WS-TODODATAFILEFD
            AT END MOVE 1 TO WS-ENDOFFILE
            NOT AT END
            DISPLAY TODOKEY " " TODOTEXT
-         END-READ    
+             " PRIORITY:" WS-TODOPRIORITY " DUE:" WS-TODODUEDATE
+             " CATEGORY:" WS-TODOCATEGORY
+         END-READ
        END-PERFORM.
        CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
        MOVE 0 TO WS-ENDOFFILE.
 
        PERFORM UNTIL USER-SELECTION>0
@@ -129,8 +191,10 @@
          DISPLAY "    3 : Remove task"
          DISPLAY "    4 : Move task to completed task list"
          DISPLAY "    5 : See completed task list"
-         DISPLAY "    6 : Go to main menu"
-         DISPLAY "    7 : Exit application"
+         DISPLAY "    6 : Export to do list to report file"
+         DISPLAY "    7 : Filter to do list by category"
+         DISPLAY "    8 : Go to main menu"
+         DISPLAY "    9 : Exit application"
          ACCEPT USER-SELECTION
 
          EVALUATE USER-SELECTION
@@ -139,8 +203,10 @@
            WHEN 3 GO TO 999-SELECTION1REMOVE
            WHEN 4 GO TO 999-SELECTION1MOVE
            WHEN 5 GO TO 999-SELECTION1DONE
-           WHEN 6 GO TO 999-SELECTION0
-           WHEN 7 GO TO 999-SELECTION3
+           WHEN 6 GO TO 999-SELECTION1EXPORT
+           WHEN 7 GO TO 999-SELECTION1FILTER
+           WHEN 8 GO TO 999-SELECTION0
+           WHEN 9 GO TO 999-SELECTION3
            WHEN OTHER GO TO 999-SELECTION1ERROR
          END-EVALUATE
        END-PERFORM.
@@ -155,26 +221,62 @@
        MOVE 0 TO USER-SELECTION.
 
        DISPLAY " ".
-       DISPLAY "Enter task number:".
-       ACCEPT WS-TODOKEY.
-       IF WS-TODOKEY IS NUMERIC
-         DISPLAY "Enter task (max 25 characters):"
-         ACCEPT WS-TODOTEXT
-         ELSE
-           DISPLAY "!!!ERROR IN INPUT"
-           GO TO 999-SELECTION1ADD
-       END-IF.
+       DISPLAY "Enter task (max 25 characters):".
+       ACCEPT WS-TODOTEXT.
+       DISPLAY "Enter priority (H/M/L):".
+       ACCEPT WS-TODOPRIORITY.
+       DISPLAY "Enter due date (YYMMDD, blank for none):".
+       ACCEPT WS-TODODUEDATE.
+       DISPLAY "Enter category (max 10 characters, blank for none):".
+       ACCEPT WS-TODOCATEGORY.
        DISPLAY " ".
 
+       MOVE ZERO TO WS-MAXTODOKEYN.
+       OPEN INPUT TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ TODODATAFILE INTO WS-TODODATAFILEFD
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+           IF WS-TODOKEY IS NUMERIC
+             MOVE WS-TODOKEY TO WS-TODOKEYN
+             IF WS-TODOKEYN > WS-MAXTODOKEYN
+               MOVE WS-TODOKEYN TO WS-MAXTODOKEYN
+             END-IF
+           END-IF
+         END-READ
+       END-PERFORM.
+       CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       ADD 1 TO WS-MAXTODOKEYN
+         ON SIZE ERROR
+           DISPLAY "!!!ERROR NO FREE TASK NUMBERS LEFT"
+           GO TO 999-SELECTION1
+       END-ADD.
+       MOVE WS-MAXTODOKEYN TO WS-TODOKEY.
+
        OPEN I-O TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
        MOVE WS-TODOKEY TO TODOKEY.
        MOVE WS-TODOTEXT TO TODOTEXT.
+       MOVE WS-TODOPRIORITY TO TODOPRIORITY.
+       MOVE WS-TODODUEDATE TO TODODUEDATE.
+       MOVE WS-TODOCATEGORY TO TODOCATEGORY.
        WRITE TODODATAFILEFD
          INVALID KEY DISPLAY"!!!ERROR RECORD ALREADY EXIST!"
-         NOT INVALID KEY DISPLAY "Task added"
+         NOT INVALID KEY
+           DISPLAY "Task added as number " WS-TODOKEY
+           MOVE "ADD" TO WS-AUDIT-ACTION
+           MOVE TODOKEY TO WS-AUDIT-KEY
+           MOVE SPACES TO WS-AUDIT-OLDTEXT
+           MOVE TODOTEXT TO WS-AUDIT-NEWTEXT
+           PERFORM 999-AUDITLOG
        END-WRITE.
 
        CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
 
        GO TO 999-SELECTION1.
 
@@ -187,6 +289,12 @@
        IF WS-TODOKEY IS NUMERIC
          DISPLAY "Enter task (max 25 characters):"
          ACCEPT WS-TODOTEXT
+         DISPLAY "Enter priority (H/M/L):"
+         ACCEPT WS-TODOPRIORITY
+         DISPLAY "Enter due date (YYMMDD, blank for none):"
+         ACCEPT WS-TODODUEDATE
+         DISPLAY "Enter category (max 10 characters, blank for none):"
+         ACCEPT WS-TODOCATEGORY
          ELSE
            DISPLAY "!!!ERROR IN INPUT"
            GO TO 999-SELECTION1ADD
@@ -194,14 +302,28 @@
        DISPLAY " ".
 
        OPEN I-O TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
        MOVE WS-TODOKEY TO TODOKEY.
+       READ TODODATAFILE
+         INVALID KEY CONTINUE
+       END-READ.
+       MOVE TODOTEXT TO WS-AUDIT-OLDTEXT.
        MOVE WS-TODOTEXT TO TODOTEXT.
+       MOVE WS-TODOPRIORITY TO TODOPRIORITY.
+       MOVE WS-TODODUEDATE TO TODODUEDATE.
+       MOVE WS-TODOCATEGORY TO TODOCATEGORY.
        REWRITE TODODATAFILEFD
          INVALID KEY DISPLAY"!!!ERROR TASK DOSE NOT EXIST!"
-         NOT INVALID KEY DISPLAY "Task changed"
+         NOT INVALID KEY
+           DISPLAY "Task changed"
+           MOVE "CHANGE" TO WS-AUDIT-ACTION
+           MOVE TODOKEY TO WS-AUDIT-KEY
+           MOVE TODOTEXT TO WS-AUDIT-NEWTEXT
+           PERFORM 999-AUDITLOG
        END-REWRITE.
 
        CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
 
        GO TO 999-SELECTION1.
 
@@ -218,11 +340,22 @@
            GO TO 999-SELECTION1REMOVE
        END-IF.
        OPEN I-O TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       READ TODODATAFILE
+         INVALID KEY CONTINUE
+       END-READ.
+       MOVE TODOTEXT TO WS-AUDIT-OLDTEXT.
        DELETE TODODATAFILE
          INVALID KEY DISPLAY "!!!ERROR TASK DOSE NOT EXIST!"
-         NOT INVALID KEY DISPLAY "Task removed"
+         NOT INVALID KEY
+           DISPLAY "Task removed"
+           MOVE "REMOVE" TO WS-AUDIT-ACTION
+           MOVE TODOKEY TO WS-AUDIT-KEY
+           MOVE SPACES TO WS-AUDIT-NEWTEXT
+           PERFORM 999-AUDITLOG
        END-DELETE.
        CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
 
        GO TO 999-SELECTION1.
 
@@ -233,11 +366,13 @@
        DISPLAY "Enter the number of the task to be moved".
        ACCEPT TODOKEY.
        OPEN I-O TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
        READ TODODATAFILE INTO WS-TODODATAFILEFD
          KEY IS TODOKEY
          INVALID KEY DISPLAY "!!!ERROR"
        END-READ.
        CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
 
        ACCEPT CURRENTTIME FROM TIME.
        ACCEPT CURRENTDATE FROM DATE.
@@ -245,18 +380,104 @@
        MOVE WS-TODOTEXT TO DONETEXT.
 
        OPEN I-O DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
        WRITE DONEDATAFILEFD
          INVALID KEY DISPLAY"!!!ERROR RECORD ALREADY EXIST!"
          NOT INVALID KEY DISPLAY "Task moved"
        END-WRITE.
        CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
 
        OPEN I-O TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
        DELETE TODODATAFILE
          INVALID KEY DISPLAY "!!!ERROR TASK DOSE NOT EXIST!"
-         NOT INVALID KEY DISPLAY "Task removed"
+         NOT INVALID KEY
+           DISPLAY "Task removed"
+           MOVE "MOVE" TO WS-AUDIT-ACTION
+           MOVE TODOKEY TO WS-AUDIT-KEY
+           MOVE WS-TODOTEXT TO WS-AUDIT-OLDTEXT
+           MOVE DONEKEY TO WS-AUDIT-NEWTEXT
+           PERFORM 999-AUDITLOG
        END-DELETE.
        CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+
+       GO TO 999-SELECTION1.
+
+       999-SELECTION1EXPORT.
+       MOVE 0 TO USER-SELECTION.
+       DISPLAY " ".
+
+       ACCEPT CURRENTDATE FROM DATE.
+       ACCEPT CURRENTTIME FROM TIME.
+       STRING "cob-todo-report-" CURRENTDATE
+         "-" CURRENTTIME ".dat"
+         DELIMITED BY SIZE INTO WS-REPORTFILENAME
+         ON OVERFLOW
+           DISPLAY "!!!ERROR REPORT FILE NAME TOO LONG"
+       END-STRING.
+
+       MOVE ZERO TO WS-REPORTRECORDCOUNT.
+       OPEN OUTPUT REPORTFILE.
+       MOVE "TO DO LIST REPORT" TO REPORTFILEFD.
+       WRITE REPORTFILEFD.
+
+       OPEN INPUT TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ TODODATAFILE INTO WS-TODODATAFILEFD
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+           STRING WS-TODOKEY " " WS-TODOTEXT
+             " PRIORITY:" WS-TODOPRIORITY " DUE:" WS-TODODUEDATE
+             " CATEGORY:" WS-TODOCATEGORY
+             DELIMITED BY SIZE INTO REPORTFILEFD
+           END-STRING
+           WRITE REPORTFILEFD
+           ADD 1 TO WS-REPORTRECORDCOUNT
+         END-READ
+       END-PERFORM.
+       CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       MOVE SPACES TO REPORTFILEFD.
+       STRING "RECORD COUNT: " WS-REPORTRECORDCOUNT
+         DELIMITED BY SIZE INTO REPORTFILEFD
+       END-STRING.
+       WRITE REPORTFILEFD.
+       CLOSE REPORTFILE.
+
+       DISPLAY "To do list exported to " WS-REPORTFILENAME.
+
+       GO TO 999-SELECTION1.
+
+       999-SELECTION1FILTER.
+       MOVE 0 TO USER-SELECTION.
+       DISPLAY " ".
+       DISPLAY "Enter category to filter by:".
+       ACCEPT WS-FILTERCATEGORY.
+       DISPLAY " ".
+       DISPLAY "------------------------".
+       DISPLAY "To do list (filtered)".
+       DISPLAY "------------------------".
+
+       OPEN INPUT TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ TODODATAFILE INTO WS-TODODATAFILEFD
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+           IF WS-TODOCATEGORY = WS-FILTERCATEGORY
+             DISPLAY WS-TODOKEY " " WS-TODOTEXT
+               " PRIORITY:" WS-TODOPRIORITY " DUE:" WS-TODODUEDATE
+           END-IF
+         END-READ
+       END-PERFORM.
+       CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       MOVE 0 TO WS-ENDOFFILE.
 
        GO TO 999-SELECTION1.
 
@@ -268,6 +489,7 @@
        DISPLAY "----------".
 
        OPEN I-O DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
        PERFORM UNTIL WS-ENDOFFILE = 1
          READ DONEDATAFILE
            AT END MOVE 1 TO WS-ENDOFFILE
@@ -276,6 +498,7 @@
          END-READ    
        END-PERFORM.
        CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
        MOVE 0 TO WS-ENDOFFILE.
 
        PERFORM UNTIL USER-SELECTION>0
@@ -286,17 +509,21 @@
          DISPLAY "    ENTER YOUR CHOICE"
          DISPLAY "    1 : Remove done task"
          DISPLAY "    2 : Remove all done tasks"
-         DISPLAY "    3 : Go to To do list"
-         DISPLAY "    4 : Go to main menu"
-         DISPLAY "    5 : Exit application"
+         DISPLAY "    3 : Weekly summary report"
+         DISPLAY "    4 : Export done list to report file"
+         DISPLAY "    5 : Go to To do list"
+         DISPLAY "    6 : Go to main menu"
+         DISPLAY "    7 : Exit application"
          ACCEPT USER-SELECTION
 
          EVALUATE USER-SELECTION
            WHEN 1 GO TO 999-SELECTION1DONEREMOVE
            WHEN 2 GO TO 999-SELECTION1DONEREMOVEALL
-           WHEN 3 GO TO 999-SELECTION1
-           WHEN 4 GO TO 999-SELECTION0
-           WHEN 5 GO TO 999-SELECTION3
+           WHEN 3 GO TO 999-SELECTION1DONESUMMARY
+           WHEN 4 GO TO 999-SELECTION1DONEEXPORT
+           WHEN 5 GO TO 999-SELECTION1
+           WHEN 6 GO TO 999-SELECTION0
+           WHEN 7 GO TO 999-SELECTION3
            WHEN OTHER GO TO 999-SELECTION1ERROR
          END-EVALUATE
        END-PERFORM.
@@ -307,6 +534,121 @@
        DISPLAY "!!!ERROR IN INPUT".
        GO TO 999-SELECTION1DONE.
 
+       999-SELECTION1DONESUMMARY.
+       MOVE 0 TO USER-SELECTION.
+       DISPLAY " ".
+       DISPLAY "------------------------".
+       DISPLAY "Weekly completed summary".
+       DISPLAY "------------------------".
+
+       MOVE ZERO TO WS-SUMMARY-ENTRIES.
+       PERFORM VARYING WS-SUMMARY-SUB FROM 1 BY 1
+         UNTIL WS-SUMMARY-SUB > 7
+         MOVE SPACES TO WS-SUMMARY-DATE(WS-SUMMARY-SUB)
+         MOVE ZERO TO WS-SUMMARY-COUNT(WS-SUMMARY-SUB)
+       END-PERFORM.
+
+       OPEN INPUT DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DONEDATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+           MOVE DONEKEY(1:6) TO WS-SUMMARY-DONEDATE
+           PERFORM 999-SELECTION1DONESUMMARY-ADD
+         END-READ
+       END-PERFORM.
+       CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       IF WS-SUMMARY-ENTRIES = ZERO
+         DISPLAY "No completed tasks on file"
+       ELSE
+         PERFORM VARYING WS-SUMMARY-SUB FROM 1 BY 1
+           UNTIL WS-SUMMARY-SUB > WS-SUMMARY-ENTRIES
+           DISPLAY WS-SUMMARY-DATE(WS-SUMMARY-SUB) " : "
+             WS-SUMMARY-COUNT(WS-SUMMARY-SUB) " completed"
+         END-PERFORM
+       END-IF.
+
+       GO TO 999-SELECTION1DONE.
+
+       999-SELECTION1DONESUMMARY-ADD.
+       MOVE 0 TO WS-SUMMARY-FOUND.
+       PERFORM VARYING WS-SUMMARY-SUB FROM 1 BY 1
+         UNTIL WS-SUMMARY-SUB > WS-SUMMARY-ENTRIES
+         IF WS-SUMMARY-DATE(WS-SUMMARY-SUB) = WS-SUMMARY-DONEDATE
+           ADD 1 TO WS-SUMMARY-COUNT(WS-SUMMARY-SUB)
+           MOVE 1 TO WS-SUMMARY-FOUND
+         END-IF
+       END-PERFORM.
+       IF WS-SUMMARY-FOUND = 0 AND WS-SUMMARY-ENTRIES < 7
+         ADD 1 TO WS-SUMMARY-ENTRIES
+         MOVE WS-SUMMARY-DONEDATE TO WS-SUMMARY-DATE(WS-SUMMARY-ENTRIES)
+         MOVE 1 TO WS-SUMMARY-COUNT(WS-SUMMARY-ENTRIES)
+       END-IF.
+       IF WS-SUMMARY-FOUND = 0 AND WS-SUMMARY-ENTRIES = 7
+         PERFORM 999-SELECTION1DONESUMMARY-EVICT
+         MOVE WS-SUMMARY-DONEDATE TO WS-SUMMARY-DATE(7)
+         MOVE 1 TO WS-SUMMARY-COUNT(7)
+       END-IF.
+
+       999-SELECTION1DONESUMMARY-EVICT.
+       PERFORM VARYING WS-SUMMARY-SUB FROM 1 BY 1
+         UNTIL WS-SUMMARY-SUB > 6
+         MOVE WS-SUMMARY-DATE(WS-SUMMARY-SUB + 1)
+           TO WS-SUMMARY-DATE(WS-SUMMARY-SUB)
+         MOVE WS-SUMMARY-COUNT(WS-SUMMARY-SUB + 1)
+           TO WS-SUMMARY-COUNT(WS-SUMMARY-SUB)
+       END-PERFORM.
+
+       999-SELECTION1DONEEXPORT.
+       MOVE 0 TO USER-SELECTION.
+       DISPLAY " ".
+
+       ACCEPT CURRENTDATE FROM DATE.
+       ACCEPT CURRENTTIME FROM TIME.
+       STRING "cob-todo-done-report-" CURRENTDATE
+         "-" CURRENTTIME ".dat"
+         DELIMITED BY SIZE INTO WS-REPORTFILENAME
+         ON OVERFLOW
+           DISPLAY "!!!ERROR REPORT FILE NAME TOO LONG"
+       END-STRING.
+
+       MOVE ZERO TO WS-REPORTRECORDCOUNT.
+       OPEN OUTPUT REPORTFILE.
+       MOVE "DONE LIST REPORT" TO REPORTFILEFD.
+       WRITE REPORTFILEFD.
+
+       OPEN INPUT DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DONEDATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+           STRING DONEKEY " " DONETEXT
+             DELIMITED BY SIZE INTO REPORTFILEFD
+           END-STRING
+           WRITE REPORTFILEFD
+           ADD 1 TO WS-REPORTRECORDCOUNT
+         END-READ
+       END-PERFORM.
+       CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       MOVE SPACES TO REPORTFILEFD.
+       STRING "RECORD COUNT: " WS-REPORTRECORDCOUNT
+         DELIMITED BY SIZE INTO REPORTFILEFD
+       END-STRING.
+       WRITE REPORTFILEFD.
+       CLOSE REPORTFILE.
+
+       DISPLAY "Done list exported to " WS-REPORTFILENAME.
+
+       GO TO 999-SELECTION1DONE.
+
        999-SELECTION1DONEREMOVE.
        MOVE 0 TO USER-SELECTION.
        DISPLAY " ".
@@ -320,11 +662,13 @@
            GO TO 999-SELECTION1DONEREMOVE
        END-IF.
        OPEN I-O DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
        DELETE DONEDATAFILE RECORD
          INVALID KEY DISPLAY "!!!ERROR TASK DOSE NOT EXIST!"
          NOT INVALID KEY DISPLAY "Task removed"
        END-DELETE.
        CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
 
        GO TO 999-SELECTION1DONE.
 
@@ -333,19 +677,68 @@
        DISPLAY " ".
        DISPLAY "----------------------------------------".
 
-       DELETE FILE
-         DONEDATAFILE
-       END-DELETE.
+       ACCEPT CURRENTDATE FROM DATE.
+       ACCEPT CURRENTTIME FROM TIME.
+       STRING "cob-todo-done-archive-" CURRENTDATE
+         "-" CURRENTTIME ".dat"
+         DELIMITED BY SIZE INTO WS-DONEARCHIVEFILENAME
+         ON OVERFLOW
+           DISPLAY "!!!ERROR ARCHIVE FILE NAME TOO LONG"
+       END-STRING.
+
+       OPEN OUTPUT DONEARCHIVEFILE.
+       OPEN INPUT DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DONEDATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+           MOVE DONEKEY TO ARCHIVEDONEKEY
+           MOVE DONETEXT TO ARCHIVEDONETEXT
+           WRITE DONEARCHIVEFILEFD
+         END-READ
+       END-PERFORM.
+       CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       CLOSE DONEARCHIVEFILE.
+       MOVE 0 TO WS-ENDOFFILE.
+       DISPLAY "Done list archived to " WS-DONEARCHIVEFILENAME.
 
        OPEN OUTPUT DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
        MOVE " " TO DONEKEY.
        MOVE " " TO DONETEXT.
        WRITE DONEDATAFILEFD
        END-WRITE.
        CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
 
        GO TO 999-SELECTION1DONE.
 
+       999-AUDITLOG.
+       ACCEPT CURRENTDATE FROM DATE.
+       ACCEPT CURRENTTIME FROM TIME.
+       MOVE DATEANDTIME TO WS-AUDIT-TIMESTAMP.
+
+       OPEN EXTEND AUDITFILE.
+       MOVE WS-AUDIT-TIMESTAMP TO AUDITTIMESTAMP.
+       MOVE WS-AUDIT-ACTION TO AUDITACTION.
+       MOVE WS-AUDIT-KEY TO AUDITKEY.
+       MOVE WS-AUDIT-OLDTEXT TO AUDITOLDTEXT.
+       MOVE WS-AUDIT-NEWTEXT TO AUDITNEWTEXT.
+       WRITE AUDITFILEFD.
+       CLOSE AUDITFILE.
+
+       999-TODOFILESTATUS-CHECK.
+       IF WS-TODOFILESTATUS NOT = "00"
+         DISPLAY "!!!TODODATAFILE I/O STATUS " WS-TODOFILESTATUS
+       END-IF.
+
+       999-DONEFILESTATUS-CHECK.
+       IF WS-DONEFILESTATUS NOT = "00"
+         DISPLAY "!!!DONEDATAFILE I/O STATUS " WS-DONEFILESTATUS
+       END-IF.
+
        999-SELECTION2.
        MOVE 0 TO USER-SELECTION.
 
@@ -388,7 +781,55 @@
         "WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE "
         "SOFTWARE.".
        GO TO 999-SELECTION0.
-       
+
+
+       999-SELECTION1RECONCILE.
+       MOVE 0 TO USER-SELECTION.
+       DISPLAY " ".
+       DISPLAY "---------------------".
+       DISPLAY "Reconciliation report".
+       DISPLAY "---------------------".
+
+       MOVE ZERO TO WS-RECONCILE-COUNT.
+       OPEN INPUT TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ TODODATAFILE INTO WS-TODODATAFILEFD
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 999-RECONCILE-CHECK
+         END-READ
+       END-PERFORM.
+       CLOSE TODODATAFILE.
+       PERFORM 999-TODOFILESTATUS-CHECK.
+       MOVE 0 TO WS-ENDOFFILE.
+
+       IF WS-RECONCILE-COUNT = ZERO
+         DISPLAY "No task text found in both files"
+       END-IF.
+
+       GO TO 999-SELECTION0.
+
+       999-RECONCILE-CHECK.
+      * DONEKEY IS A MOVE TIMESTAMP, NOT A COPY OF TODOKEY, SO THE TWO
+      * FILES HAVE NO KEY VALUE IN COMMON TO CORRELATE ON - THIS CHECK
+      * CAN ONLY MATCH ON TASK TEXT, AND WILL FALSE-POSITIVE IF THE
+      * SAME WORDING IS REUSED FOR TWO UNRELATED TASKS.
+       OPEN INPUT DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ DONEDATAFILE
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END
+           IF DONETEXT = WS-TODOTEXT
+             DISPLAY "!!!TASK IN BOTH FILES: " WS-TODOKEY
+               " " WS-TODOTEXT " (DONE KEY " DONEKEY ")"
+             ADD 1 TO WS-RECONCILE-COUNT
+           END-IF
+         END-READ
+       END-PERFORM.
+       CLOSE DONEDATAFILE.
+       PERFORM 999-DONEFILESTATUS-CHECK.
+       MOVE 0 TO WS-ENDOFFILE.
 
        999-SELECTION3.
        MOVE 0 TO USER-SELECTION.
