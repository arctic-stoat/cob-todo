@@ -0,0 +1,101 @@
+      * MIT License
+      * Copyright (c) 2018 Christer Stig Åke Landstedt
+      *
+      * Permission is hereby granted, free of charge, to any person obtaining a copy
+      * of this software and associated documentation files (the "Software"), to deal
+      * in the Software without restriction, including without limitation the rights
+      * to use, copy, modify, merge, publish, distribute, sublicense, and/or sell
+      * copies of the Software, and to permit persons to whom the Software is
+      * furnished to do so, subject to the following conditions:
+      *
+      * The above copyright notice and this permission notice shall be included in all
+      * copies or substantial portions of the Software.
+      *
+      * THE SOFTWARE IS PROVIDED "AS IS", WITHOUT WARRANTY OF ANY KIND, EXPRESS OR
+      * IMPLIED, INCLUDING BUT NOT LIMITED TO THE WARRANTIES OF MERCHANTABILITY,
+      * FITNESS FOR A PARTICULAR PURPOSE AND NONINFRINGEMENT. IN NO EVENT SHALL THE
+      * AUTHORS OR COPYRIGHT HOLDERS BE LIABLE FOR ANY CLAIM, DAMAGES OR OTHER
+      * LIABILITY, WHETHER IN AN ACTION OF CONTRACT, TORT OR OTHERWISE, ARISING FROM,
+      * OUT OF OR IN CONNECTION WITH THE SOFTWARE OR THE USE OR OTHER DEALINGS IN THE
+      * SOFTWARE.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cob-todo-import01.
+       AUTHOR.  "Christer Stig Åke Landstedt".
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT OLDTODODATAFILE ASSIGN TO "cob-todo01.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS OLDTODOKEY.
+           SELECT TODODATAFILE ASSIGN TO "cob-todo.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS TODOKEY.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD OLDTODODATAFILE
+           RECORD CONTAINS 80 CHARACTERS.
+         01 OLDTODODATAFILEFD.
+           05 OLDTODOKEY PIC 9(2).
+           05 OLDTODOTEXT PIC X(25).
+         FD TODODATAFILE
+           RECORD CONTAINS 80 CHARACTERS.
+         01 TODODATAFILEFD.
+           05 TODOKEY PIC X(2).
+           05 TODOTEXT PIC X(25).
+           05 TODOPRIORITY PIC X(1).
+           05 TODODUEDATE PIC X(6).
+           05 TODOCATEGORY PIC X(10).
+         WORKING-STORAGE SECTION.
+         01 WS-ENDOFFILE PIC 9 VALUE ZERO.
+         01 WS-OLDTODODATAFILEFD.
+           05 WS-OLDTODOKEY PIC 9(2).
+           05 WS-OLDTODOTEXT PIC X(25).
+         01 WS-IMPORTEDCOUNT PIC 9(4) VALUE ZERO.
+         01 WS-SKIPPEDCOUNT PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+       999-IMPORT.
+       DISPLAY " ".
+       DISPLAY "-----------------------------------------".
+       DISPLAY "Import cob-todo01.dat into cob-todo.dat".
+       DISPLAY "-----------------------------------------".
+
+       OPEN INPUT OLDTODODATAFILE.
+       OPEN I-O TODODATAFILE.
+
+       PERFORM UNTIL WS-ENDOFFILE = 1
+         READ OLDTODODATAFILE INTO WS-OLDTODODATAFILEFD
+           AT END MOVE 1 TO WS-ENDOFFILE
+           NOT AT END PERFORM 999-IMPORT-WRITE
+         END-READ
+       END-PERFORM.
+
+       CLOSE OLDTODODATAFILE.
+       CLOSE TODODATAFILE.
+
+       DISPLAY " ".
+       DISPLAY "Tasks imported: " WS-IMPORTEDCOUNT.
+       DISPLAY "Tasks skipped (number already in use): " WS-SKIPPEDCOUNT.
+
+       STOP-RUN.
+
+       999-IMPORT-WRITE.
+       MOVE WS-OLDTODOKEY TO TODOKEY.
+       MOVE WS-OLDTODOTEXT TO TODOTEXT.
+       MOVE SPACES TO TODOPRIORITY.
+       MOVE SPACES TO TODODUEDATE.
+       MOVE SPACES TO TODOCATEGORY.
+       WRITE TODODATAFILEFD
+         INVALID KEY
+           DISPLAY "!!!SKIPPED " WS-OLDTODOKEY " ALREADY EXISTS"
+           ADD 1 TO WS-SKIPPEDCOUNT
+         NOT INVALID KEY
+           ADD 1 TO WS-IMPORTEDCOUNT
+       END-WRITE.
